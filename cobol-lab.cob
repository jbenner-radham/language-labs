@@ -1,10 +1,689 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello-world.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 STR PIC X(13) VALUE 'Hello, world.'.
-       PROCEDURE DIVISION.
-           DISPLAY STR.
-           DISPLAY FUNCTION UPPER-CASE(STR).
-           DISPLAY FUNCTION LOWER-CASE(STR)
-           .
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLOWLD.
+000030 AUTHOR. D-SHOP BATCH SUPPORT.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 08/01/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                          *
+000090*----------------------------------------------------------------*
+000100* 08/09/26  DWW  REWRITTEN TO READ A SEQUENTIAL NAME FILE AND    *
+000110*                LOOP OVER EVERY RECORD, RUNNING THE SAME        *
+000120*                UPPER-CASE / LOWER-CASE TRANSFORMATIONS ON      *
+000130*                EACH LINE, IN PLACE OF THE SINGLE HARDCODED     *
+000140*                'HELLO, WORLD.' LITERAL.                        *
+000150* 08/09/26  DWW  SWITCHED THE NAMEIN RECORD TO THE SHARED        *
+000160*                STRREC COPYBOOK INSTEAD OF A LOCAL PIC X(13).   *
+000170* 08/09/26  DWW  ADDED A CONTROL CARD READ AT STARTUP SO         *
+000180*                OPERATIONS CAN SELECT WHICH TRANSFORMATION      *
+000190*                MODE(S) TO RUN INSTEAD OF ALWAYS RUNNING ALL.   *
+000200* 08/09/26  DWW  ADDED A TITLE-CASE TRANSFORMATION MODE (T) FOR  *
+000210*                MAILING-LABEL / CUSTOMER-FACING OUTPUT.         *
+000220* 08/09/26  DWW  ADDED RECORD VALIDATION AHEAD OF CASE           *
+000230*                CONVERSION AND A REJECT REPORT FOR BLANK OR     *
+000240*                NON-ALPHABETIC INPUT RECORDS.                  *
+000250* 08/09/26  DWW  ADDED AN END-OF-JOB CONTROL TOTALS REPORT.      *
+000260* 08/09/26  DWW  ADDED AN AUDIT TRAIL RECORD (RUN DATE/TIME,     *
+000270*                OPERATOR/JOB ID, MODE, RECORD COUNTS) FOR      *
+000280*                COMPLIANCE TRACEABILITY.                       *
+000290* 08/09/26  DWW  ADDED CHECKPOINT/RESTART SUPPORT SO A LONG RUN  *
+000300*                THAT ABENDS PARTWAY THROUGH CAN RESUME FROM     *
+000310*                THE LAST CHECKPOINT INSTEAD OF RECORD ONE.     *
+000320* 08/09/26  DWW  ADDED CNVOUT, A VSAM KSDS KEYED BY RECORD ID,   *
+000330*                SO DOWNSTREAM PROGRAMS CAN DIRECT-READ A        *
+000340*                CONVERTED RECORD INSTEAD OF SCANNING SYSOUT.   *
+000350* 08/09/26  DWW  RENAMED THE PROGRAM-ID TO HELLOWLD TO MATCH     *
+000360*                THE 8-CHARACTER LOAD-MODULE NAME THE JCL        *
+000370*                ALREADY USES. DROPPED THE UNCONDITIONAL         *
+000380*                DISPLAY OF THE RAW INPUT RECORD IN              *
+000390*                2210-CONVERT-RECORD SINCE THAT WAS NEVER ONE   *
+000400*                OF THE SELECTABLE MODES.                       *
+000410* 08/09/26  DWW  VALIDATION NOW SETS STR-STATUS (STRREC.CPY)     *
+000420*                DIRECTLY INSTEAD OF A SEPARATE, DUPLICATE       *
+000430*                WORKING-STORAGE SWITCH. CHECKPOINT RECORDS      *
+000440*                NOW CARRY THE VALID/REJECTED/UPPER/LOWER/TITLE *
+000450*                BREAKDOWN TOO SO A RESTART'S CONTROL TOTALS     *
+000460*                AND AUDIT RECORD REFLECT THE WHOLE DAY'S RUN,   *
+000470*                NOT JUST THE RESUMED SEGMENT.                  *
+000480* 08/09/26  DWW  REVIEW PASS: CNVOUT NOW OPENS I-O ON RESTART    *
+000490*                INSTEAD OF OUTPUT SO A RESTART NO LONGER WIPES  *
+000500*                OUT THE PRIOR RUN'S CONVERTED RECORDS. A FATAL  *
+000510*                OPEN FAILURE NOW SETS A NON-ZERO RETURN-CODE    *
+000520*                AND SKIPS THE CONTROL-TOTALS/AUDIT WRITES AND   *
+000530*                THE CLOSE OF ANY FILE NEVER OPENED. REJOUT-     *
+000540*                RECORD WIDENED TO 80 BYTES TO MATCH THE OTHER   *
+000550*                RECORDS ADDED IN THIS CHANGE.                  *
+000560*----------------------------------------------------------------*
+000570 ENVIRONMENT DIVISION.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT NAMEIN ASSIGN TO NAMEIN
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-NAMEIN-STATUS.
+000630     SELECT CTLCARD ASSIGN TO CTLCARD
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS WS-CTLCARD-STATUS.
+000660     SELECT REJOUT ASSIGN TO REJOUT
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS WS-REJOUT-STATUS.
+000690     SELECT CTLRPT ASSIGN TO CTLRPT
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-CTLRPT-STATUS.
+000720     SELECT AUDITOUT ASSIGN TO AUDITOUT
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS WS-AUDITOUT-STATUS.
+000750     SELECT RSTRTIN ASSIGN TO RSTRTIN
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS WS-RSTRTIN-STATUS.
+000780     SELECT RSTRTOUT ASSIGN TO RSTRTOUT
+000790         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS IS WS-RSTRTOUT-STATUS.
+000810     SELECT CNVOUT ASSIGN TO CNVOUT
+000820         ORGANIZATION IS INDEXED
+000830         ACCESS MODE IS SEQUENTIAL
+000840         RECORD KEY IS CNV-ID
+000850         FILE STATUS IS WS-CNVOUT-STATUS.
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  NAMEIN
+000890     RECORDING MODE IS F
+000900     LABEL RECORDS ARE STANDARD.
+000910     COPY STRREC.
+000920 FD  CTLCARD
+000930     RECORDING MODE IS F
+000940     LABEL RECORDS ARE STANDARD.
+000950     COPY CTLCARD.
+000960 FD  REJOUT
+000970     RECORDING MODE IS F
+000980     LABEL RECORDS ARE STANDARD.
+000990 01  REJOUT-RECORD.
+001000     05 REJ-ID                  PIC 9(05).
+001010     05 REJ-TEXT                PIC X(13).
+001020     05 REJ-REASON              PIC X(20).
+001030     05 FILLER                  PIC X(42).
+001040 FD  CTLRPT
+001050     RECORDING MODE IS F
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  CTLRPT-RECORD.
+001080     05 CTLRPT-LABEL            PIC X(50).
+001090     05 CTLRPT-COUNT            PIC ZZZ,ZZZ,ZZ9.
+001100     05 FILLER                  PIC X(19).
+001110 FD  AUDITOUT
+001120     RECORDING MODE IS F
+001130     LABEL RECORDS ARE STANDARD.
+001140 01  AUDITOUT-RECORD.
+001150     05 AUD-RUN-DATE             PIC 9(08).
+001160     05 AUD-RUN-TIME             PIC 9(08).
+001170     05 AUD-OPERATOR-ID          PIC X(08).
+001180     05 AUD-JOB-ID               PIC X(08).
+001190     05 AUD-MODE                 PIC X(01).
+001200     05 AUD-COUNT-READ           PIC 9(07).
+001210     05 AUD-COUNT-REJECTED       PIC 9(07).
+001220     05 FILLER                  PIC X(33).
+001230 FD  RSTRTIN
+001240     RECORDING MODE IS F
+001250     LABEL RECORDS ARE STANDARD.
+001260     COPY CKPTREC REPLACING ==CHECKPOINT-RECORD== BY
+001270         ==RSTRTIN-RECORD==.
+001280 FD  RSTRTOUT
+001290     RECORDING MODE IS F
+001300     LABEL RECORDS ARE STANDARD.
+001310     COPY CKPTREC REPLACING ==CHECKPOINT-RECORD== BY
+001320         ==RSTRTOUT-RECORD==.
+001330 FD  CNVOUT
+001340     LABEL RECORDS ARE STANDARD.
+001350 01  CNVOUT-RECORD.
+001360     05 CNV-ID                  PIC 9(05).
+001370     05 CNV-TEXT                PIC X(13).
+001380     05 CNV-UPPER-TEXT          PIC X(13).
+001390     05 CNV-LOWER-TEXT          PIC X(13).
+001400     05 CNV-TITLE-TEXT          PIC X(13).
+001410     05 CNV-MODE                PIC X(01).
+001420     05 FILLER                  PIC X(22).
+001430 WORKING-STORAGE SECTION.
+001440*----------------------------------------------------------------*
+001450* SWITCHES                                                       *
+001460*----------------------------------------------------------------*
+001470 01  WS-SWITCHES.
+001480     05 WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+001490        88 END-OF-FILE                     VALUE 'Y'.
+001500        88 NOT-END-OF-FILE                 VALUE 'N'.
+001510     05 WS-FATAL-SWITCH          PIC X(01) VALUE 'N'.
+001520        88 FATAL-ERROR                      VALUE 'Y'.
+001530        88 NOT-FATAL-ERROR                  VALUE 'N'.
+001540*----------------------------------------------------------------*
+001550* FILE-OPENED SWITCHES -- ONE PER FILE SO 8000-TERMINATE CLOSES  *
+001560* ONLY THE FILES THIS RUN ACTUALLY OPENED. A FATAL OPEN FAILURE  *
+001570* PARTWAY THROUGH 1000-INITIALIZE LEAVES THE REMAINING FILES     *
+001580* UNOPENED.                                                      *
+001590*----------------------------------------------------------------*
+001600 01  WS-FILE-OPENED-SWITCHES.
+001610     05 WS-NAMEIN-OPEN-SW        PIC X(01) VALUE 'N'.
+001620        88 NAMEIN-OPENED                    VALUE 'Y'.
+001630     05 WS-REJOUT-OPEN-SW        PIC X(01) VALUE 'N'.
+001640        88 REJOUT-OPENED                    VALUE 'Y'.
+001650     05 WS-CTLRPT-OPEN-SW        PIC X(01) VALUE 'N'.
+001660        88 CTLRPT-OPENED                    VALUE 'Y'.
+001670     05 WS-AUDITOUT-OPEN-SW      PIC X(01) VALUE 'N'.
+001680        88 AUDITOUT-OPENED                  VALUE 'Y'.
+001690     05 WS-CNVOUT-OPEN-SW        PIC X(01) VALUE 'N'.
+001700        88 CNVOUT-OPENED                    VALUE 'Y'.
+001710     05 WS-RSTRTOUT-OPEN-SW      PIC X(01) VALUE 'N'.
+001720        88 RSTRTOUT-OPENED                  VALUE 'Y'.
+001730*----------------------------------------------------------------*
+001740* FILE STATUS FIELDS                                             *
+001750*----------------------------------------------------------------*
+001760 01  WS-NAMEIN-STATUS            PIC X(02) VALUE '00'.
+001770     88 NAMEIN-OK                         VALUE '00'.
+001780     88 NAMEIN-EOF                        VALUE '10'.
+001790 01  WS-CTLCARD-STATUS           PIC X(02) VALUE '00'.
+001800     88 CTLCARD-OK                        VALUE '00'.
+001810     88 CTLCARD-EOF                       VALUE '10'.
+001820 01  WS-REJOUT-STATUS            PIC X(02) VALUE '00'.
+001830     88 REJOUT-OK                         VALUE '00'.
+001840 01  WS-CTLRPT-STATUS            PIC X(02) VALUE '00'.
+001850     88 CTLRPT-OK                         VALUE '00'.
+001860 01  WS-AUDITOUT-STATUS          PIC X(02) VALUE '00'.
+001870     88 AUDITOUT-OK                        VALUE '00'.
+001880 01  WS-RSTRTIN-STATUS           PIC X(02) VALUE '00'.
+001890     88 RSTRTIN-OK                        VALUE '00'.
+001900     88 RSTRTIN-EOF                       VALUE '10'.
+001910 01  WS-RSTRTOUT-STATUS          PIC X(02) VALUE '00'.
+001920     88 RSTRTOUT-OK                       VALUE '00'.
+001930 01  WS-CNVOUT-STATUS            PIC X(02) VALUE '00'.
+001940     88 CNVOUT-OK                         VALUE '00'.
+001950*----------------------------------------------------------------*
+001960* RUN CONTROLS                                                   *
+001970*----------------------------------------------------------------*
+001980 01  WS-RUN-CONTROLS.
+001990     05 WS-RUN-MODE              PIC X(01) VALUE 'A'.
+002000        88 RUN-MODE-UPPER                  VALUE 'U'.
+002010        88 RUN-MODE-LOWER                  VALUE 'L'.
+002020        88 RUN-MODE-TITLE                  VALUE 'T'.
+002030        88 RUN-MODE-ALL                    VALUE 'A'.
+002040     05 WS-OPERATOR-ID           PIC X(08) VALUE SPACES.
+002050     05 WS-JOB-ID                PIC X(08) VALUE SPACES.
+002060     05 WS-RESTART-SWITCH        PIC X(01) VALUE 'N'.
+002070        88 RESTART-REQUESTED              VALUE 'Y'.
+002080        88 RESTART-NOT-REQUESTED          VALUE 'N'.
+002090*----------------------------------------------------------------*
+002100* TITLE-CASE WORK AREAS                                          *
+002110*----------------------------------------------------------------*
+002120 01  WS-TITLE-WORK-AREAS.
+002130     05 WS-TITLE-TEXT            PIC X(13).
+002140     05 WS-CHAR-IDX              PIC 9(02) COMP.
+002150     05 WS-CHAR-HOLD             PIC X(01).
+002160     05 WS-WORD-SWITCH           PIC X(01) VALUE 'Y'.
+002170        88 START-OF-WORD                   VALUE 'Y'.
+002180        88 NOT-START-OF-WORD               VALUE 'N'.
+002190*----------------------------------------------------------------*
+002200* REJECT WORK AREA. VALIDATION RESULT ITSELF IS CARRIED ON       *
+002210* STR-STATUS (STRREC.CPY), NOT A SEPARATE WORKING-STORAGE SWITCH.*
+002220*----------------------------------------------------------------*
+002230 01  WS-REJECT-REASON            PIC X(20) VALUE SPACES.
+002240*----------------------------------------------------------------*
+002250* CONTROL COUNTERS                                               *
+002260*----------------------------------------------------------------*
+002270 01  WS-CONTROL-COUNTERS.
+002280     05 WS-COUNT-READ            PIC 9(07) COMP VALUE ZERO.
+002290     05 WS-COUNT-VALID           PIC 9(07) COMP VALUE ZERO.
+002300     05 WS-COUNT-REJECTED        PIC 9(07) COMP VALUE ZERO.
+002310     05 WS-COUNT-UPPER           PIC 9(07) COMP VALUE ZERO.
+002320     05 WS-COUNT-LOWER           PIC 9(07) COMP VALUE ZERO.
+002330     05 WS-COUNT-TITLE           PIC 9(07) COMP VALUE ZERO.
+002340*----------------------------------------------------------------*
+002350* RUN DATE/TIME FOR THE AUDIT RECORD                             *
+002360*----------------------------------------------------------------*
+002370 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+002380 01  WS-RUN-TIME                 PIC 9(08) VALUE ZERO.
+002390*----------------------------------------------------------------*
+002400* CHECKPOINT/RESTART CONTROLS                                    *
+002410*----------------------------------------------------------------*
+002420 01  WS-CHECKPOINT-CONTROLS.
+002430     05 WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 100.
+002440     05 WS-CHECKPOINT-QUOTIENT   PIC 9(07) COMP VALUE ZERO.
+002450     05 WS-CHECKPOINT-REMAINDER  PIC 9(05) COMP VALUE ZERO.
+002460     05 WS-LAST-CHECKPOINT-ID    PIC 9(05) VALUE ZERO.
+002470     05 WS-SKIP-SWITCH           PIC X(01) VALUE 'N'.
+002480        88 SKIPPING-TO-CHECKPOINT          VALUE 'Y'.
+002490        88 NOT-SKIPPING-TO-CHECKPOINT      VALUE 'N'.
+002500     05 WS-CHECKPOINT-FOUND-SWITCH PIC X(01) VALUE 'N'.
+002510        88 CHECKPOINT-FOUND                VALUE 'Y'.
+002520        88 CHECKPOINT-NOT-FOUND            VALUE 'N'.
+002530 PROCEDURE DIVISION.
+002540*----------------------------------------------------------------*
+002550* 0000-MAINLINE                                                  *
+002560*----------------------------------------------------------------*
+002570 0000-MAINLINE.
+002580     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002590     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002600         UNTIL END-OF-FILE.
+002610     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002620     GOBACK.
+002630*----------------------------------------------------------------*
+002640* 1000-INITIALIZE -- OPEN FILES AND PRIME THE READ               *
+002650*----------------------------------------------------------------*
+002660 1000-INITIALIZE.
+002670     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+002680     OPEN INPUT NAMEIN.
+002690     IF NOT NAMEIN-OK
+002700         DISPLAY 'HELLO-WORLD: UNABLE TO OPEN NAMEIN, STATUS = '
+002710             WS-NAMEIN-STATUS
+002720         SET END-OF-FILE TO TRUE
+002730         SET FATAL-ERROR TO TRUE
+002740         GO TO 1000-EXIT
+002750     END-IF.
+002760     SET NAMEIN-OPENED TO TRUE.
+002770     OPEN OUTPUT REJOUT.
+002780     IF NOT REJOUT-OK
+002790         DISPLAY 'HELLO-WORLD: UNABLE TO OPEN REJOUT, STATUS = '
+002800             WS-REJOUT-STATUS
+002810         SET END-OF-FILE TO TRUE
+002820         SET FATAL-ERROR TO TRUE
+002830         GO TO 1000-EXIT
+002840     END-IF.
+002850     SET REJOUT-OPENED TO TRUE.
+002860     OPEN OUTPUT CTLRPT.
+002870     IF NOT CTLRPT-OK
+002880         DISPLAY 'HELLO-WORLD: UNABLE TO OPEN CTLRPT, STATUS = '
+002890             WS-CTLRPT-STATUS
+002900         SET END-OF-FILE TO TRUE
+002910         SET FATAL-ERROR TO TRUE
+002920         GO TO 1000-EXIT
+002930     END-IF.
+002940     SET CTLRPT-OPENED TO TRUE.
+002950     OPEN OUTPUT AUDITOUT.
+002960     IF NOT AUDITOUT-OK
+002970         DISPLAY 'HELLO-WORLD: UNABLE TO OPEN AUDITOUT, STATUS = '
+002980             WS-AUDITOUT-STATUS
+002990         SET END-OF-FILE TO TRUE
+003000         SET FATAL-ERROR TO TRUE
+003010         GO TO 1000-EXIT
+003020     END-IF.
+003030     SET AUDITOUT-OPENED TO TRUE.
+003040     IF RESTART-REQUESTED
+003050         OPEN I-O CNVOUT
+003060     ELSE
+003070         OPEN OUTPUT CNVOUT
+003080     END-IF.
+003090     IF NOT CNVOUT-OK
+003100         DISPLAY 'HELLO-WORLD: UNABLE TO OPEN CNVOUT, STATUS = '
+003110             WS-CNVOUT-STATUS
+003120         SET END-OF-FILE TO TRUE
+003130         SET FATAL-ERROR TO TRUE
+003140         GO TO 1000-EXIT
+003150     END-IF.
+003160     SET CNVOUT-OPENED TO TRUE.
+003170     PERFORM 1200-PREPARE-RESTART THRU 1200-EXIT.
+003180     PERFORM 2100-READ-NAMEIN THRU 2100-EXIT.
+003190     IF SKIPPING-TO-CHECKPOINT
+003200         PERFORM 1300-SKIP-TO-CHECKPOINT THRU 1300-EXIT
+003210     END-IF.
+003220 1000-EXIT.
+003230     EXIT.
+003240*----------------------------------------------------------------*
+003250* 1100-READ-CONTROL-CARD -- READ THE MODE-SELECTION CONTROL CARD *
+003260*                          AND SET THE RUN MODE SWITCH           *
+003270*----------------------------------------------------------------*
+003280 1100-READ-CONTROL-CARD.
+003290     OPEN INPUT CTLCARD.
+003300     IF NOT CTLCARD-OK
+003310         DISPLAY 'HELLO-WORLD: NO CONTROL CARD'
+003320         DISPLAY 'HELLO-WORLD: DEFAULTING TO MODE A (ALL)'
+003330         GO TO 1100-EXIT
+003340     END-IF.
+003350     READ CTLCARD
+003360         AT END
+003370             DISPLAY 'HELLO-WORLD: CONTROL CARD EMPTY'
+003380             DISPLAY 'HELLO-WORLD: DEFAULTING TO MODE A (ALL)'
+003390     END-READ.
+003400     IF CTLCARD-OK
+003410         IF CC-MODE-UPPER OR CC-MODE-LOWER OR CC-MODE-TITLE
+003420                 OR CC-MODE-ALL
+003430             MOVE CC-MODE TO WS-RUN-MODE
+003440         ELSE
+003450             DISPLAY 'HELLO-WORLD: INVALID CONTROL CARD MODE'
+003460             DISPLAY 'HELLO-WORLD: DEFAULTING TO MODE A (ALL)'
+003470         END-IF
+003480         MOVE CC-OPERATOR-ID TO WS-OPERATOR-ID
+003490         MOVE CC-JOB-ID TO WS-JOB-ID
+003500         IF CC-RESTART-YES
+003510             SET RESTART-REQUESTED TO TRUE
+003520         ELSE
+003530             SET RESTART-NOT-REQUESTED TO TRUE
+003540         END-IF
+003550     END-IF.
+003560     CLOSE CTLCARD.
+003570 1100-EXIT.
+003580     EXIT.
+003590*----------------------------------------------------------------*
+003600* 1200-PREPARE-RESTART -- IF THE CONTROL CARD ASKED FOR A        *
+003610*                        RESTART, FIND THE LAST CHECKPOINT ON    *
+003620*                        RSTRTIN. OPEN RSTRTOUT FOR THIS RUN'S*
+003630*                        OWN CHECKPOINTS EITHER WAY.             *
+003640*----------------------------------------------------------------*
+003650 1200-PREPARE-RESTART.
+003660     IF RESTART-REQUESTED
+003670         OPEN INPUT RSTRTIN
+003680         IF RSTRTIN-OK
+003690             PERFORM 1210-READ-RSTRTIN THRU 1210-EXIT
+003700                 UNTIL RSTRTIN-EOF
+003710             CLOSE RSTRTIN
+003720             IF CHECKPOINT-FOUND
+003730                 SET SKIPPING-TO-CHECKPOINT TO TRUE
+003740             ELSE
+003750                 DISPLAY 'HELLO-WORLD: RESTART REQUESTED BUT NO'
+003760                 DISPLAY 'HELLO-WORLD: CHECKPOINT ON FILE, '
+003770                     'STARTING AT RECORD 1'
+003780             END-IF
+003790         ELSE
+003800             DISPLAY 'HELLO-WORLD: RESTART REQUESTED BUT'
+003810             DISPLAY 'HELLO-WORLD: RSTRTIN NOT AVAILABLE, '
+003820                 'STARTING AT RECORD 1'
+003830         END-IF
+003840     END-IF.
+003850     OPEN OUTPUT RSTRTOUT.
+003860     IF NOT RSTRTOUT-OK
+003870         DISPLAY 'HELLO-WORLD: UNABLE TO OPEN RSTRTOUT, '
+003880             'STATUS = ' WS-RSTRTOUT-STATUS
+003890     ELSE
+003900         SET RSTRTOUT-OPENED TO TRUE
+003910     END-IF.
+003920 1200-EXIT.
+003930     EXIT.
+003940*----------------------------------------------------------------*
+003950* 1210-READ-RSTRTIN -- READ ONE CHECKPOINT RECORD. THE LAST ONE *
+003960*                       ON THE FILE WINS, SINCE CHECKPOINTS ARE  *
+003970*                       WRITTEN IN RECORD-ID SEQUENCE.           *
+003980*----------------------------------------------------------------*
+003990 1210-READ-RSTRTIN.
+004000     READ RSTRTIN.
+004010     IF RSTRTIN-OK
+004020         MOVE CKPT-LAST-ID OF RSTRTIN-RECORD
+004030             TO WS-LAST-CHECKPOINT-ID
+004040         MOVE CKPT-RECORD-COUNT OF RSTRTIN-RECORD
+004050             TO WS-COUNT-READ
+004060         MOVE CKPT-COUNT-VALID OF RSTRTIN-RECORD
+004070             TO WS-COUNT-VALID
+004080         MOVE CKPT-COUNT-REJECTED OF RSTRTIN-RECORD
+004090             TO WS-COUNT-REJECTED
+004100         MOVE CKPT-COUNT-UPPER OF RSTRTIN-RECORD
+004110             TO WS-COUNT-UPPER
+004120         MOVE CKPT-COUNT-LOWER OF RSTRTIN-RECORD
+004130             TO WS-COUNT-LOWER
+004140         MOVE CKPT-COUNT-TITLE OF RSTRTIN-RECORD
+004150             TO WS-COUNT-TITLE
+004160         SET CHECKPOINT-FOUND TO TRUE
+004170     END-IF.
+004180 1210-EXIT.
+004190     EXIT.
+004200*----------------------------------------------------------------*
+004210* 1300-SKIP-TO-CHECKPOINT -- DISCARD NAMEIN RECORDS ALREADY      *
+004220*                           PROCESSED BY THE PRIOR RUN, UP TO    *
+004230*                           AND INCLUDING THE LAST CHECKPOINT.   *
+004240*----------------------------------------------------------------*
+004250 1300-SKIP-TO-CHECKPOINT.
+004260     PERFORM 2100-READ-NAMEIN THRU 2100-EXIT
+004270         UNTIL END-OF-FILE
+004280         OR STR-ID > WS-LAST-CHECKPOINT-ID.
+004290     DISPLAY 'HELLO-WORLD: RESUMING AFTER RECORD '
+004300         WS-LAST-CHECKPOINT-ID.
+004310 1300-EXIT.
+004320     EXIT.
+004330*----------------------------------------------------------------*
+004340* 2000-PROCESS-RECORD -- TRANSFORM THE CURRENT RECORD AND READ   *
+004350*                        THE NEXT ONE                            *
+004360*----------------------------------------------------------------*
+004370 2000-PROCESS-RECORD.
+004380     ADD 1 TO WS-COUNT-READ.
+004390     PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT.
+004400     IF STR-STATUS-VALID
+004410         ADD 1 TO WS-COUNT-VALID
+004420         PERFORM 2210-CONVERT-RECORD THRU 2210-EXIT
+004430     ELSE
+004440         ADD 1 TO WS-COUNT-REJECTED
+004450         PERFORM 2400-WRITE-REJECT THRU 2400-EXIT
+004460     END-IF.
+004470     DIVIDE WS-COUNT-READ BY WS-CHECKPOINT-INTERVAL
+004480         GIVING WS-CHECKPOINT-QUOTIENT
+004490         REMAINDER WS-CHECKPOINT-REMAINDER.
+004500     IF WS-CHECKPOINT-REMAINDER = ZERO
+004510         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004520     END-IF.
+004530     PERFORM 2100-READ-NAMEIN THRU 2100-EXIT.
+004540 2000-EXIT.
+004550     EXIT.
+004560*----------------------------------------------------------------*
+004570* 2100-READ-NAMEIN -- READ THE NEXT NAME RECORD                  *
+004580*----------------------------------------------------------------*
+004590 2100-READ-NAMEIN.
+004600     READ NAMEIN
+004610         AT END
+004620             SET END-OF-FILE TO TRUE
+004630     END-READ.
+004640 2100-EXIT.
+004650     EXIT.
+004660*----------------------------------------------------------------*
+004670* 2200-VALIDATE-RECORD -- FLAG BLANK OR NON-ALPHABETIC RECORDS   *
+004680*                        BEFORE CASE CONVERSION IS ATTEMPTED     *
+004690*----------------------------------------------------------------*
+004700 2200-VALIDATE-RECORD.
+004710     IF STR-TEXT = SPACES
+004720         MOVE 'BLANK RECORD' TO WS-REJECT-REASON
+004730         SET STR-STATUS-REJECTED TO TRUE
+004740     ELSE
+004750         IF STR-TEXT IS NOT ALPHABETIC
+004760             MOVE 'NON-ALPHABETIC DATA' TO WS-REJECT-REASON
+004770             SET STR-STATUS-REJECTED TO TRUE
+004780         ELSE
+004790             SET STR-STATUS-VALID TO TRUE
+004800         END-IF
+004810     END-IF.
+004820 2200-EXIT.
+004830     EXIT.
+004840*----------------------------------------------------------------*
+004850* 2210-CONVERT-RECORD -- RUN THE SELECTED CASE-CONVERSION MODE(S)*
+004860*                       AGAINST A VALID RECORD                   *
+004870*----------------------------------------------------------------*
+004880 2210-CONVERT-RECORD.
+004890     MOVE SPACES TO CNVOUT-RECORD.
+004900     MOVE STR-ID TO CNV-ID.
+004910     MOVE STR-TEXT TO CNV-TEXT.
+004920     MOVE WS-RUN-MODE TO CNV-MODE.
+004930     IF RUN-MODE-UPPER OR RUN-MODE-ALL
+004940         DISPLAY FUNCTION UPPER-CASE(STR-TEXT)
+004950         MOVE FUNCTION UPPER-CASE(STR-TEXT) TO CNV-UPPER-TEXT
+004960         ADD 1 TO WS-COUNT-UPPER
+004970     END-IF.
+004980     IF RUN-MODE-LOWER OR RUN-MODE-ALL
+004990         DISPLAY FUNCTION LOWER-CASE(STR-TEXT)
+005000         MOVE FUNCTION LOWER-CASE(STR-TEXT) TO CNV-LOWER-TEXT
+005010         ADD 1 TO WS-COUNT-LOWER
+005020     END-IF.
+005030     IF RUN-MODE-TITLE OR RUN-MODE-ALL
+005040         PERFORM 2300-TITLE-CASE THRU 2300-EXIT
+005050         DISPLAY WS-TITLE-TEXT
+005060         MOVE WS-TITLE-TEXT TO CNV-TITLE-TEXT
+005070         ADD 1 TO WS-COUNT-TITLE
+005080     END-IF.
+005090     PERFORM 2220-WRITE-CONVERTED THRU 2220-EXIT.
+005100 2210-EXIT.
+005110     EXIT.
+005120*----------------------------------------------------------------*
+005130* 2220-WRITE-CONVERTED -- WRITE THE CONVERTED RECORD TO THE VSAM *
+005140*                        KSDS, KEYED BY RECORD ID, FOR DOWNSTREAM*
+005150*                        DIRECT READS                            *
+005160*----------------------------------------------------------------*
+005170 2220-WRITE-CONVERTED.
+005180     WRITE CNVOUT-RECORD
+005190         INVALID KEY
+005200             DISPLAY 'HELLO-WORLD: CNVOUT WRITE ERROR FOR ID '
+005210                 STR-ID ' STATUS = ' WS-CNVOUT-STATUS
+005220             PERFORM 2230-BACKOUT-CONVERSION THRU 2230-EXIT
+005230     END-WRITE.
+005240 2220-EXIT.
+005250     EXIT.
+005260*----------------------------------------------------------------*
+005270* 2230-BACKOUT-CONVERSION -- A CNVOUT WRITE FAILED AFTER         *
+005280*                            2210-CONVERT-RECORD ALREADY BUMPED  *
+005290*                            THE PER-MODE AND VALID COUNTERS.    *
+005300*                            BACK THOSE OUT, RECLASSIFY THE      *
+005310*                            RECORD AS REJECTED AND ROUTE IT TO  *
+005320*                            REJOUT SO THE CONTROL TOTALS AND    *
+005330*                            AUDIT RECORD DO NOT OVERSTATE WHAT  *
+005340*                            ACTUALLY MADE IT TO CNVOUT.         *
+005350*----------------------------------------------------------------*
+005360 2230-BACKOUT-CONVERSION.
+005370     IF RUN-MODE-UPPER OR RUN-MODE-ALL
+005380         SUBTRACT 1 FROM WS-COUNT-UPPER
+005390     END-IF.
+005400     IF RUN-MODE-LOWER OR RUN-MODE-ALL
+005410         SUBTRACT 1 FROM WS-COUNT-LOWER
+005420     END-IF.
+005430     IF RUN-MODE-TITLE OR RUN-MODE-ALL
+005440         SUBTRACT 1 FROM WS-COUNT-TITLE
+005450     END-IF.
+005460     SUBTRACT 1 FROM WS-COUNT-VALID.
+005470     ADD 1 TO WS-COUNT-REJECTED.
+005480     MOVE 'CNVOUT WRITE FAILED' TO WS-REJECT-REASON.
+005490     SET STR-STATUS-REJECTED TO TRUE.
+005500     PERFORM 2400-WRITE-REJECT THRU 2400-EXIT.
+005510 2230-EXIT.
+005520     EXIT.
+005530*----------------------------------------------------------------*
+005540* 2300-TITLE-CASE -- BUILD A PROPERLY-CASED (TITLE-CASE) VERSION *
+005550*                   OF STR-TEXT INTO WS-TITLE-TEXT               *
+005560*----------------------------------------------------------------*
+005570 2300-TITLE-CASE.
+005580     MOVE FUNCTION LOWER-CASE(STR-TEXT) TO WS-TITLE-TEXT.
+005590     SET START-OF-WORD TO TRUE.
+005600     PERFORM 2310-TITLE-CASE-CHAR THRU 2310-EXIT
+005610         VARYING WS-CHAR-IDX FROM 1 BY 1
+005620         UNTIL WS-CHAR-IDX > 13.
+005630 2300-EXIT.
+005640     EXIT.
+005650*----------------------------------------------------------------*
+005660* 2310-TITLE-CASE-CHAR -- UPPERCASE THE FIRST LETTER OF EACH WORD*
+005670*                        IN WS-TITLE-TEXT                        *
+005680*----------------------------------------------------------------*
+005690 2310-TITLE-CASE-CHAR.
+005700     MOVE WS-TITLE-TEXT(WS-CHAR-IDX:1) TO WS-CHAR-HOLD.
+005710     IF WS-CHAR-HOLD = SPACE
+005720         SET START-OF-WORD TO TRUE
+005730     ELSE
+005740         IF START-OF-WORD
+005750             MOVE FUNCTION UPPER-CASE(WS-CHAR-HOLD)
+005760                 TO WS-TITLE-TEXT(WS-CHAR-IDX:1)
+005770             SET NOT-START-OF-WORD TO TRUE
+005780         END-IF
+005790     END-IF.
+005800 2310-EXIT.
+005810     EXIT.
+005820*----------------------------------------------------------------*
+005830* 2400-WRITE-REJECT -- WRITE A REJECTED RECORD TO THE REJECT     *
+005840*                     REPORT                                     *
+005850*----------------------------------------------------------------*
+005860 2400-WRITE-REJECT.
+005870     MOVE STR-ID TO REJ-ID.
+005880     MOVE STR-TEXT TO REJ-TEXT.
+005890     MOVE WS-REJECT-REASON TO REJ-REASON.
+005900     WRITE REJOUT-RECORD.
+005910 2400-EXIT.
+005920     EXIT.
+005930*----------------------------------------------------------------*
+005940* 2500-WRITE-CHECKPOINT -- RECORD HOW FAR THE RUN HAS GOTTEN SO  *
+005950*                         A RESTART CAN PICK UP FROM HERE.       *
+005960*----------------------------------------------------------------*
+005970 2500-WRITE-CHECKPOINT.
+005980     MOVE STR-ID TO CKPT-LAST-ID OF RSTRTOUT-RECORD.
+005990     MOVE WS-COUNT-READ TO CKPT-RECORD-COUNT OF RSTRTOUT-RECORD.
+006000     MOVE WS-COUNT-VALID TO CKPT-COUNT-VALID OF RSTRTOUT-RECORD.
+006010     MOVE WS-COUNT-REJECTED
+006020         TO CKPT-COUNT-REJECTED OF RSTRTOUT-RECORD.
+006030     MOVE WS-COUNT-UPPER TO CKPT-COUNT-UPPER OF RSTRTOUT-RECORD.
+006040     MOVE WS-COUNT-LOWER TO CKPT-COUNT-LOWER OF RSTRTOUT-RECORD.
+006050     MOVE WS-COUNT-TITLE TO CKPT-COUNT-TITLE OF RSTRTOUT-RECORD.
+006060     WRITE RSTRTOUT-RECORD.
+006070 2500-EXIT.
+006080     EXIT.
+006090*----------------------------------------------------------------*
+006100* 8000-TERMINATE -- CLOSE FILES                                  *
+006110*----------------------------------------------------------------*
+006120 8000-TERMINATE.
+006130     IF FATAL-ERROR
+006140         MOVE 16 TO RETURN-CODE
+006150     ELSE
+006160         PERFORM 8100-WRITE-CONTROL-REPORT THRU 8100-EXIT
+006170         PERFORM 8200-WRITE-AUDIT-RECORD THRU 8200-EXIT
+006180     END-IF.
+006190     IF NAMEIN-OPENED
+006200         CLOSE NAMEIN
+006210     END-IF.
+006220     IF REJOUT-OPENED
+006230         CLOSE REJOUT
+006240     END-IF.
+006250     IF CTLRPT-OPENED
+006260         CLOSE CTLRPT
+006270     END-IF.
+006280     IF AUDITOUT-OPENED
+006290         CLOSE AUDITOUT
+006300     END-IF.
+006310     IF RSTRTOUT-OPENED
+006320         CLOSE RSTRTOUT
+006330     END-IF.
+006340     IF CNVOUT-OPENED
+006350         CLOSE CNVOUT
+006360     END-IF.
+006370 8000-EXIT.
+006380     EXIT.
+006390*----------------------------------------------------------------*
+006400* 8100-WRITE-CONTROL-REPORT -- WRITE THE END-OF-JOB CONTROL      *
+006410*                             TOTALS REPORT                      *
+006420*----------------------------------------------------------------*
+006430 8100-WRITE-CONTROL-REPORT.
+006440     MOVE SPACES TO CTLRPT-RECORD.
+006450     MOVE 'HELLO-WORLD CASE-CONVERSION CONTROL TOTALS' TO
+006460         CTLRPT-LABEL.
+006470     WRITE CTLRPT-RECORD.
+006480     MOVE SPACES TO CTLRPT-RECORD.
+006490     WRITE CTLRPT-RECORD.
+006500     MOVE SPACES TO CTLRPT-RECORD.
+006510     MOVE 'RECORDS READ' TO CTLRPT-LABEL.
+006520     MOVE WS-COUNT-READ TO CTLRPT-COUNT.
+006530     WRITE CTLRPT-RECORD.
+006540     MOVE SPACES TO CTLRPT-RECORD.
+006550     MOVE 'RECORDS TRANSFORMED - UPPER-CASE' TO CTLRPT-LABEL.
+006560     MOVE WS-COUNT-UPPER TO CTLRPT-COUNT.
+006570     WRITE CTLRPT-RECORD.
+006580     MOVE SPACES TO CTLRPT-RECORD.
+006590     MOVE 'RECORDS TRANSFORMED - LOWER-CASE' TO CTLRPT-LABEL.
+006600     MOVE WS-COUNT-LOWER TO CTLRPT-COUNT.
+006610     WRITE CTLRPT-RECORD.
+006620     MOVE SPACES TO CTLRPT-RECORD.
+006630     MOVE 'RECORDS TRANSFORMED - TITLE-CASE' TO CTLRPT-LABEL.
+006640     MOVE WS-COUNT-TITLE TO CTLRPT-COUNT.
+006650     WRITE CTLRPT-RECORD.
+006660     MOVE SPACES TO CTLRPT-RECORD.
+006670     MOVE 'RECORDS REJECTED' TO CTLRPT-LABEL.
+006680     MOVE WS-COUNT-REJECTED TO CTLRPT-COUNT.
+006690     WRITE CTLRPT-RECORD.
+006700 8100-EXIT.
+006710     EXIT.
+006720*----------------------------------------------------------------*
+006730* 8200-WRITE-AUDIT-RECORD -- WRITE A ONE-LINE AUDIT TRAIL RECORD *
+006740*                           OF WHO RAN WHICH TRANSFORMATION      *
+006750*                           AND WHEN                             *
+006760*----------------------------------------------------------------*
+006770 8200-WRITE-AUDIT-RECORD.
+006780     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+006790     ACCEPT WS-RUN-TIME FROM TIME.
+006800     MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+006810     MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+006820     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+006830     MOVE WS-JOB-ID TO AUD-JOB-ID.
+006840     MOVE WS-RUN-MODE TO AUD-MODE.
+006850     MOVE WS-COUNT-READ TO AUD-COUNT-READ.
+006860     MOVE WS-COUNT-REJECTED TO AUD-COUNT-REJECTED.
+006870     WRITE AUDITOUT-RECORD.
+006880 8200-EXIT.
+006890     EXIT.
