@@ -0,0 +1,88 @@
+//HELWLD01 JOB (ACCTNO),'CASE CONVERSION',CLASS=A,MSGCLASS=H,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HELWLD01 -- NIGHTLY NAME-FILE CASE-CONVERSION RUN             *
+//*                                                                *
+//* RUNS THE HELLO-WORLD CASE-CONVERSION PROGRAM AGAINST THE DAILY *
+//* NAME EXTRACT. THE CONTROL CARD IN //CTLCARD SELECTS WHICH      *
+//* TRANSFORMATION MODE(S) RUN AND WHETHER THIS IS A RESTART OF A   *
+//* PRIOR RUN. REJECTS, CONTROL TOTALS AND THE AUDIT RECORD ARE     *
+//* EACH WRITTEN TO THEIR OWN DATA SET FOR THE OPERATIONS AND        *
+//* COMPLIANCE FOLDERS.                                              *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*   08/09/26  DWW  ORIGINAL JCL.                                 *
+//*   08/09/26  DWW  ADDED THE CNVOUT DD FOR THE VSAM KSDS          *
+//*                  CONVERTED-RECORD OUTPUT.                      *
+//*   08/09/26  DWW  MOVED REJOUT AND THE CHECKPOINT FILES TO GDG    *
+//*                  RELATIVE GENERATIONS SO EACH RUN GETS ITS OWN   *
+//*                  REJECT REPORT AND THE CHECKPOINT FILE ROLLS     *
+//*                  OVER FROM ONE RUN TO THE NEXT WITHOUT MANUAL     *
+//*                  RENAMING. GDG BASES PROD.HELWLD.REJOUT AND       *
+//*                  PROD.HELWLD.CHECKPOINT ARE DEFINED ONCE BY A      *
+//*                  SEPARATE IDCAMS JOB, NOT BY THIS STEP.            *
+//*   08/09/26  DWW  ADDED EXPLICIT DCB=(RECFM=FB,LRECL=80,             *
+//*                  BLKSIZE=0) TO REJOUT, AUDITOUT AND RSTRTOUT SO     *
+//*                  THE FIRST GENERATION OF EACH GDG HAS A RECORD      *
+//*                  FORMAT TO INHERIT -- DEFINE GDG ONLY SETS          *
+//*                  GENERATION-RETENTION ATTRIBUTES, NOT DCB.          *
+//*   08/09/26  DWW  MOVED CTLRPT FROM SYSOUT TO ITS OWN GDG, SAME AS   *
+//*                  REJOUT, SO THE CONTROL TOTALS REPORT IS FILED     *
+//*                  LIKE EVERY OTHER REPORT THIS STEP PRODUCES        *
+//*                  INSTEAD OF AGING OFF WITH THE JOB LOG. ITS GDG     *
+//*                  BASE PROD.HELWLD.CTLRPT IS DEFINED BY THE SAME    *
+//*                  IDCAMS JOB AS THE OTHERS. CODED RSTRTIN            *
+//*                  DISP=(OPTIONAL,SHR) SO THIS STEP CAN RUN THE       *
+//*                  FIRST TIME, BEFORE ANY GENERATION OF THE          *
+//*                  CHECKPOINT GDG HAS BEEN CATALOGUED.                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOWLD
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------*
+//* INPUT NAME FILE AND MODE-SELECTION CONTROL CARD                *
+//*--------------------------------------------------------------*
+//NAMEIN   DD DSN=PROD.NAME.DAILY.EXTRACT,DISP=SHR
+//CTLCARD  DD DSN=PROD.HELWLD.CTLCARD,DISP=SHR
+//*--------------------------------------------------------------*
+//* REJECT REPORT, CONTROL TOTALS REPORT AND AUDIT TRAIL. REJOUT    *
+//* AND CTLRPT ARE EACH A NEW GENERATION OF THEIR OWN GDG EVERY RUN *
+//* SO NO TWO RUNS' REPORTS COLLIDE AND EACH DAY'S REPORT IS FILED, *
+//* NOT JUST WRITTEN TO SYSOUT WHERE JOB-LOG RETENTION AGES IT OFF. *
+//*--------------------------------------------------------------*
+//REJOUT   DD DSN=PROD.HELWLD.REJOUT(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLRPT   DD DSN=PROD.HELWLD.CTLRPT(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITOUT DD DSN=PROD.HELWLD.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* CHECKPOINT/RESTART FILES, BOTH GENERATIONS OF THE SAME GDG.      *
+//* RSTRTIN  IS THE MOST RECENT GENERATION (THE PRIOR RUN'S           *
+//*          CHECKPOINTS), READ ONLY WHEN //CTLCARD ASKS FOR A         *
+//*          RESTART.                                                  *
+//* RSTRTOUT IS THIS RUN'S OWN CHECKPOINT FILE, CATALOGUED AS THE       *
+//*          NEXT GENERATION SO IT BECOMES NEXT RUN'S RSTRTIN            *
+//*          WITHOUT ANY MANUAL RENAMING STEP. RSTRTIN IS CODED          *
+//*          DISP=(OPTIONAL,SHR) SINCE GENERATION 0 DOES NOT EXIST        *
+//*          UNTIL THE FIRST RUN HAS CATALOGUED ONE -- WITHOUT           *
+//*          OPTIONAL THIS JOB COULD NEVER EXECUTE FOR THE FIRST TIME.   *
+//*--------------------------------------------------------------*
+//RSTRTIN  DD DSN=PROD.HELWLD.CHECKPOINT(0),DISP=(OPTIONAL,SHR)
+//RSTRTOUT DD DSN=PROD.HELWLD.CHECKPOINT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* CONVERTED-RECORD OUTPUT, VSAM KSDS KEYED BY RECORD ID, FOR       *
+//* DOWNSTREAM PROGRAMS TO DIRECT-READ. THE CLUSTER IS DEFINED ONCE  *
+//* BY A SEPARATE IDCAMS JOB, NOT BY THIS STEP.                      *
+//*--------------------------------------------------------------*
+//CNVOUT   DD DSN=PROD.HELWLD.CNVOUT,DISP=SHR
+//*--------------------------------------------------------------*
+//* PROGRAM SYSOUT AND ABEND DUMP                                   *
+//*--------------------------------------------------------------*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
