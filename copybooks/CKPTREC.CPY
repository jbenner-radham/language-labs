@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------------*
+000200* CKPTREC.CPY                                                    *
+000300*                                                                *
+000400* CHECKPOINT/RESTART RECORD LAYOUT. WRITTEN PERIODICALLY DURING  *
+000500* A RUN SO A LARGE OVERNIGHT RUN THAT ABENDS PARTWAY THROUGH CAN *
+000600* RESUME FROM THE LAST CHECKPOINT INSTEAD OF REPROCESSING FROM   *
+000700* RECORD ONE. RENAME THE 01-LEVEL WITH COPY ... REPLACING WHEN   *
+000800* COPIED INTO MORE THAN ONE FD IN THE SAME PROGRAM.              *
+000900*----------------------------------------------------------------*
+001000* MODIFICATION HISTORY                                           *
+001100*----------------------------------------------------------------*
+001200* 08/09/26  DWW  ORIGINAL COPYBOOK.                              *
+001250* 08/09/26  DWW  ADDED THE VALID/REJECTED/UPPER/LOWER/TITLE      *
+001260*                BREAKDOWN COUNTS SO A RESTART PICKS UP THE WHOLE*
+001270*                DAY'S CONTROL TOTALS, NOT JUST THE RECORD COUNT.*
+001300*----------------------------------------------------------------*
+001400 01  CHECKPOINT-RECORD.
+001500     05 CKPT-LAST-ID            PIC 9(05).
+001600     05 CKPT-RECORD-COUNT       PIC 9(07).
+001610     05 CKPT-COUNT-VALID        PIC 9(07).
+001620     05 CKPT-COUNT-REJECTED     PIC 9(07).
+001630     05 CKPT-COUNT-UPPER        PIC 9(07).
+001640     05 CKPT-COUNT-LOWER        PIC 9(07).
+001650     05 CKPT-COUNT-TITLE        PIC 9(07).
+001700     05 FILLER                  PIC X(33).
