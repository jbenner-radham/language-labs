@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------*
+000200* STRREC.CPY                                                     *
+000300*                                                                *
+000400* SHARED RECORD LAYOUT FOR THE STRING / NAME CASE-CONVERSION     *
+000500* FAMILY OF PROGRAMS (HELLO-WORLD AND ANY FUTURE CASE-CONVERSION *
+000600* PROGRAM). COPY THIS LAYOUT RATHER THAN REDEFINING IT LOCALLY SO*
+000700* EVERY PROGRAM THAT READS OR WRITES THESE RECORDS AGREES ON THE *
+000800* FIELD LAYOUT.                                                  *
+000900*----------------------------------------------------------------*
+001000* MODIFICATION HISTORY                                           *
+001100*----------------------------------------------------------------*
+001200* 08/09/26  DWW  ORIGINAL COPYBOOK, EXTRACTED FROM THE STR FIELD *
+001300*                FORMERLY HARDCODED IN HELLO-WORLD.              *
+001400*----------------------------------------------------------------*
+001500 01  STR-RECORD.
+001600     05 STR-ID                  PIC 9(05).
+001700     05 STR-TEXT                PIC X(13).
+001800     05 STR-STATUS              PIC X(01).
+001900        88 STR-STATUS-VALID               VALUE 'V'.
+002000        88 STR-STATUS-REJECTED            VALUE 'R'.
+002100        88 STR-STATUS-UNPROCESSED         VALUE SPACE.
