@@ -0,0 +1,29 @@
+000100*----------------------------------------------------------------*
+000200* CTLCARD.CPY                                                    *
+000300*                                                                *
+000400* CONTROL-CARD LAYOUT FOR THE HELLO-WORLD CASE-CONVERSION RUN.   *
+000500* ONE CARD IS READ AT THE START OF THE RUN TO TELL THE PROGRAM   *
+000600* WHICH TRANSFORMATION MODE(S) TO PERFORM.                       *
+000700*----------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                           *
+000900*----------------------------------------------------------------*
+001000* 08/09/26  DWW  ORIGINAL COPYBOOK. CC-MODE SELECTS U (UPPER),   *
+001100*                L (LOWER), T (TITLE) OR A (ALL).                *
+001150* 08/09/26  DWW  ADDED CC-OPERATOR-ID AND CC-JOB-ID SO THE RUN'S *
+001160*                AUDIT RECORD CAN SHOW WHO REQUESTED THE RUN AND *
+001170*                UNDER WHICH JOB.                                *
+001180* 08/09/26  DWW  ADDED CC-RESTART-IND SO A RERUN CAN RESUME FROM *
+001190*                THE LAST CHECKPOINT INSTEAD OF RECORD ONE.      *
+001200*----------------------------------------------------------------*
+001300 01  CONTROL-CARD.
+001400     05 CC-MODE                 PIC X(01).
+001500        88 CC-MODE-UPPER                  VALUE 'U'.
+001600        88 CC-MODE-LOWER                  VALUE 'L'.
+001700        88 CC-MODE-TITLE                  VALUE 'T'.
+001800        88 CC-MODE-ALL                    VALUE 'A'.
+001810     05 CC-OPERATOR-ID          PIC X(08).
+001820     05 CC-JOB-ID               PIC X(08).
+001830     05 CC-RESTART-IND          PIC X(01).
+001840        88 CC-RESTART-YES                 VALUE 'Y'.
+001850        88 CC-RESTART-NO                  VALUE 'N' SPACE.
+001900     05 FILLER                  PIC X(62).
